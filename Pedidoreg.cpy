@@ -0,0 +1,33 @@
+      ****** REGISTO DE PEDIDO (FICHEIRO DE AUDITORIA) ********************
+       01 REG-PEDIDO.
+           05 REG-DATA-PEDIDO.
+               10 REG-ANO               PIC 9999.
+               10 REG-MES               PIC 99.
+               10 REG-DIA               PIC 99.
+               10 REG-HORA              PIC 99.
+               10 REG-MINUTOS           PIC 99.
+           05 REG-NUM-PEDIDO            PIC 99.
+           05 REG-QTD-PEQUENO           PIC 99.
+           05 REG-QTD-MEDIO             PIC 99.
+           05 REG-QTD-GRANDE            PIC 99.
+           05 REG-QTD-SUPER             PIC 99.
+           05 REG-QTD-BATATAS           PIC 99.
+           05 REG-QTD-SALADA            PIC 99.
+           05 REG-PRECO-PEQUENO         PIC 999V99.
+           05 REG-PRECO-MEDIO           PIC 999V99.
+           05 REG-PRECO-GRANDE          PIC 999V99.
+           05 REG-PRECO-SUPER           PIC 999V99.
+           05 REG-PRECO-BATATAS         PIC 999V99.
+           05 REG-PRECO-SALADA          PIC 999V99.
+           05 REG-PRECO-TOTAL           PIC 9999V99.
+           05 REG-METODO-PAGAMENTO      PIC X.
+           05 REG-VALOR-ENTREGUE        PIC 9999V99.
+           05 REG-VALOR-TROCO           PIC 9999V99.
+           05 REG-QTD-BEBIDA            PIC 99.
+           05 REG-QTD-SOBREMESA         PIC 99.
+           05 REG-QTD-QUEIJO            PIC 99.
+           05 REG-QTD-BACON             PIC 99.
+           05 REG-PRECO-BEBIDA          PIC 999V99.
+           05 REG-PRECO-SOBREMESA       PIC 999V99.
+           05 REG-PRECO-QUEIJO          PIC 999V99.
+           05 REG-PRECO-BACON           PIC 999V99.
