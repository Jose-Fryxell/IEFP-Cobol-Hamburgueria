@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Author: JOSE SERRA
+      * Date: 08-03-2021
+      * Mod: 10-05-2021 JS - Fecho de caixa (Z-report) a partir do
+      *      ficheiro de pedidos gravado pelo TAREFA07.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAREFA08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-PEDIDOS-STATUS.
+           SELECT FECHO ASSIGN TO "FECHO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+           COPY "Pedidoreg.cpy".
+       FD  FECHO.
+       01 REG-FECHO                    PIC X(80).
+       WORKING-STORAGE SECTION.
+      ****** CONTROLO DE FICHEIRO ******************************************
+       77 SW-FIM-FICHEIRO              PIC X       VALUE "N".
+           88 FIM-FICHEIRO                              VALUE "S".
+       77 SW-PRIMEIRO-REGISTO          PIC X       VALUE "S".
+           88 E-PRIMEIRO-REGISTO                        VALUE "S".
+       77 SW-PEDIDOS-STATUS            PIC XX      VALUE "00".
+       77 SW-HA-PEDIDOS                PIC X       VALUE "S".
+           88 HA-FICHEIRO-PEDIDOS                       VALUE "S".
+      ****** TOTAIS POR ARTIGO *********************************************
+       77 TOT-QTD-PEQUENO              PIC 9(5)    VALUE 0.
+       77 TOT-QTD-MEDIO                PIC 9(5)    VALUE 0.
+       77 TOT-QTD-GRANDE               PIC 9(5)    VALUE 0.
+       77 TOT-QTD-SUPER                PIC 9(5)    VALUE 0.
+       77 TOT-QTD-BATATAS              PIC 9(5)    VALUE 0.
+       77 TOT-QTD-SALADA               PIC 9(5)    VALUE 0.
+       77 TOT-QTD-BEBIDA               PIC 9(5)    VALUE 0.
+       77 TOT-QTD-SOBREMESA            PIC 9(5)    VALUE 0.
+       77 TOT-QTD-QUEIJO               PIC 9(5)    VALUE 0.
+       77 TOT-QTD-BACON                PIC 9(5)    VALUE 0.
+       77 TOT-GERAL                    PIC 9(7)V99 VALUE 0.
+       77 TOT-DINHEIRO                 PIC 9(7)V99 VALUE 0.
+       77 TOT-CARTAO                   PIC 9(7)V99 VALUE 0.
+       77 TOTAL-PEDIDOS                PIC 9(5)    VALUE 0.
+       77 NUM-PEDIDO-MIN               PIC 99      VALUE 0.
+       77 NUM-PEDIDO-MAX               PIC 99      VALUE 0.
+      ****** CAMPOS DE IMPRESSAO *******************************************
+       77 LINHA-SAIDA                  PIC X(80)   VALUE SPACES.
+       77 QTD-SAIDA                    PIC ZZZZ9.
+       77 VALOR-SAIDA                  PIC Z(6)9.99.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PEDIDOS.
+           OPEN OUTPUT FECHO.
+           IF (SW-PEDIDOS-STATUS NOT = "00") THEN
+               MOVE "N" TO SW-HA-PEDIDOS
+               MOVE "S" TO SW-FIM-FICHEIRO
+           ELSE
+               PERFORM LER-PEDIDO
+               PERFORM PROCESSAR-PEDIDO UNTIL FIM-FICHEIRO
+           END-IF.
+           PERFORM IMPRIMIR-FECHO.
+           IF (HA-FICHEIRO-PEDIDOS) THEN
+               CLOSE PEDIDOS
+           END-IF.
+           CLOSE FECHO.
+           DISPLAY "Fecho de caixa gravado em FECHO.DAT.".
+           STOP RUN.
+      ******************************************************************
+       LER-PEDIDO.
+           READ PEDIDOS
+               AT END
+                   MOVE "S" TO SW-FIM-FICHEIRO
+           END-READ.
+      ******************************************************************
+       PROCESSAR-PEDIDO.
+           PERFORM ACUMULAR-PEDIDO.
+           PERFORM LER-PEDIDO.
+      ******************************************************************
+       ACUMULAR-PEDIDO.
+           ADD 1 TO TOTAL-PEDIDOS.
+           IF (E-PRIMEIRO-REGISTO) THEN
+               MOVE REG-NUM-PEDIDO TO NUM-PEDIDO-MIN
+               MOVE REG-NUM-PEDIDO TO NUM-PEDIDO-MAX
+               MOVE "N" TO SW-PRIMEIRO-REGISTO
+           ELSE
+               IF (REG-NUM-PEDIDO < NUM-PEDIDO-MIN) THEN
+                   MOVE REG-NUM-PEDIDO TO NUM-PEDIDO-MIN
+               END-IF
+               IF (REG-NUM-PEDIDO > NUM-PEDIDO-MAX) THEN
+                   MOVE REG-NUM-PEDIDO TO NUM-PEDIDO-MAX
+               END-IF
+           END-IF.
+           ADD REG-QTD-PEQUENO  TO TOT-QTD-PEQUENO.
+           ADD REG-QTD-MEDIO    TO TOT-QTD-MEDIO.
+           ADD REG-QTD-GRANDE   TO TOT-QTD-GRANDE.
+           ADD REG-QTD-SUPER    TO TOT-QTD-SUPER.
+           ADD REG-QTD-BATATAS  TO TOT-QTD-BATATAS.
+           ADD REG-QTD-SALADA   TO TOT-QTD-SALADA.
+           ADD REG-QTD-BEBIDA    TO TOT-QTD-BEBIDA.
+           ADD REG-QTD-SOBREMESA TO TOT-QTD-SOBREMESA.
+           ADD REG-QTD-QUEIJO    TO TOT-QTD-QUEIJO.
+           ADD REG-QTD-BACON     TO TOT-QTD-BACON.
+           ADD REG-PRECO-TOTAL  TO TOT-GERAL.
+           IF (REG-METODO-PAGAMENTO = "D" OR REG-METODO-PAGAMENTO = "d")
+               THEN
+               ADD REG-PRECO-TOTAL TO TOT-DINHEIRO
+           ELSE
+               ADD REG-PRECO-TOTAL TO TOT-CARTAO
+           END-IF.
+      ****** IMPRESSAO DO FECHO DE CAIXA ***********************************
+       IMPRIMIR-FECHO.
+           MOVE SPACES TO LINHA-SAIDA.
+           MOVE "---------------- FECHO DE CAIXA - TAREFA07 -----------"
+               TO LINHA-SAIDA.
+           WRITE REG-FECHO FROM LINHA-SAIDA.
+
+           IF (TOTAL-PEDIDOS = 0) THEN
+               MOVE "Sem pedidos registados neste periodo."
+                   TO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+           ELSE
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Pedidos de " DELIMITED BY SIZE
+                   NUM-PEDIDO-MIN DELIMITED BY SIZE
+                   " a " DELIMITED BY SIZE
+                   NUM-PEDIDO-MAX DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-PEQUENO TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Hamburguer Pequeno ...... " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-MEDIO TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Hamburguer Medio ........ " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-GRANDE TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Hamburguer Grande ....... " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-SUPER TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Hamburguer Super ........ " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-BATATAS TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Batatas ................. " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-SALADA TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Salada ................... " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-BEBIDA TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Bebida ................... " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-SOBREMESA TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Sobremesa ................ " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-QUEIJO TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Extra Queijo ............. " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-QTD-BACON TO QTD-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Extra Bacon ............... " DELIMITED BY SIZE
+                   QTD-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-GERAL TO VALOR-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "Total faturado ........... " DELIMITED BY SIZE
+                   VALOR-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-DINHEIRO TO VALOR-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "  - em dinheiro ......... " DELIMITED BY SIZE
+                   VALOR-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+
+               MOVE TOT-CARTAO TO VALOR-SAIDA
+               MOVE SPACES TO LINHA-SAIDA
+               STRING "  - em cartao ........... " DELIMITED BY SIZE
+                   VALOR-SAIDA DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+               WRITE REG-FECHO FROM LINHA-SAIDA
+           END-IF.
+       END PROGRAM TAREFA08.
