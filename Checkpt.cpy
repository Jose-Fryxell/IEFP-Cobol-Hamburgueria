@@ -0,0 +1,13 @@
+      ****** CHECKPOINT DO PEDIDO EM CURSO *********************************
+       01 REG-CHECKPOINT.
+           05 CKP-NUM-PEDIDO            PIC 99.
+           05 CKP-QTD-PEQUENO           PIC 99.
+           05 CKP-QTD-MEDIO             PIC 99.
+           05 CKP-QTD-GRANDE            PIC 99.
+           05 CKP-QTD-SUPER             PIC 99.
+           05 CKP-QTD-BATATAS           PIC 99.
+           05 CKP-QTD-SALADA            PIC 99.
+           05 CKP-QTD-BEBIDA            PIC 99.
+           05 CKP-QTD-SOBREMESA         PIC 99.
+           05 CKP-QTD-QUEIJO            PIC 99.
+           05 CKP-QTD-BACON             PIC 99.
