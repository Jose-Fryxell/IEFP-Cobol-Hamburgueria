@@ -1,16 +1,60 @@
       ******************************************************************
       * Author: JOSE SERRA
       * Date: 08-03-2021
+      * Mod: 15-03-2021 JS - Ficheiro de auditoria de pedidos, precario
+      *      externo, checkpoint do pedido em curso e repeticao do
+      *      ultimo pedido.
+      * Mod: 29-03-2021 JS - Pagamento com troco, limite de quantidade
+      *      por item, seccao de bebidas/sobremesas/extras e talao de
+      *      cozinha com discriminacao do IVA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAREFA07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-PEDIDOS-STATUS.
+           SELECT CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-CHECKPT-STATUS.
+           SELECT PRECARIO ASSIGN TO "PRECARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-PRECARIO-STATUS.
+           SELECT COZINHA ASSIGN TO "COZINHA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SW-COZINHA-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PEDIDOS.
+           COPY "Pedidoreg.cpy".
+       FD  CHECKPT.
+           COPY "Checkpt.cpy".
+       FD  PRECARIO.
+       01 REG-PRECARIO                 PIC 999.99.
+       FD  COZINHA.
+       01 REG-COZINHA                  PIC X(60).
        WORKING-STORAGE SECTION.
       ****** NUM PEDIDO ************************************************
        77 NUM-PEDIDO                   PIC 99      VALUE 0.
-       77 MENU                         PIC 9       VALUE 0.
-         88 DESVALIDAR-MENU                           VALUES 7 THRU 8.
+       77 MENU                         PIC 99      VALUE 0.
+         88 DESVALIDAR-MENU                           VALUES 12 THRU 99.
+      ****** VALOR UNITARIO DOS MENUS (CARREGADO DE PRECARIO.DAT) *********
+       77 VALOR-PEQUENO                PIC 999V99  VALUE 5.15.
+       77 VALOR-MEDIO                  PIC 999V99  VALUE 6.05.
+       77 VALOR-GRANDE                 PIC 999V99  VALUE 7.10.
+       77 VALOR-SUPER                  PIC 999V99  VALUE 8.20.
+       77 VALOR-BATATAS                PIC 999V99  VALUE 4.50.
+       77 VALOR-SALADA                 PIC 999V99  VALUE 5.00.
+       77 VALOR-BEBIDA                 PIC 999V99  VALUE 2.00.
+       77 VALOR-SOBREMESA              PIC 999V99  VALUE 3.00.
+       77 VALOR-QUEIJO                 PIC 999V99  VALUE 1.00.
+       77 VALOR-BACON                  PIC 999V99  VALUE 1.50.
+       77 VALOR-SAIDA                  PIC 99.99   VALUE 0.
+       77 SW-PRECARIO-STATUS           PIC XX      VALUE "00".
+       77 SW-PEDIDOS-STATUS            PIC XX      VALUE "00".
+       77 SW-COZINHA-STATUS            PIC XX      VALUE "00".
       ****** PRECO *****************************************************
        77 PRECO                        PIC 9999V99  VALUE 0.
        77 PRECO-PEQUENO                PIC 999V99  VALUE 0.
@@ -19,6 +63,10 @@
        77 PRECO-SUPER                  PIC 999V99  VALUE 0.
        77 PRECO-BATATAS                PIC 999V99  VALUE 0.
        77 PRECO-SALADA                 PIC 999V99  VALUE 0.
+       77 PRECO-BEBIDA                 PIC 999V99  VALUE 0.
+       77 PRECO-SOBREMESA              PIC 999V99  VALUE 0.
+       77 PRECO-QUEIJO                 PIC 999V99  VALUE 0.
+       77 PRECO-BACON                  PIC 999V99  VALUE 0.
        77 PRECO-SAIDA                  PIC ZZZ9.99 VALUE SPACES.
       ****** DATA & HORA ***********************************************
        01 DATA-ATUAL.
@@ -34,6 +82,10 @@
        77 MENU-SUPER                   PIC 99      VALUE 0.
        77 MENU-BATATAS                 PIC 99      VALUE 0.
        77 MENU-SALADA                  PIC 99      VALUE 0.
+       77 MENU-BEBIDA                  PIC 99      VALUE 0.
+       77 MENU-SOBREMESA               PIC 99      VALUE 0.
+       77 MENU-QUEIJO                  PIC 99      VALUE 0.
+       77 MENU-BACON                   PIC 99      VALUE 0.
       ******************************************************************
        77 LT                           PIC 99       VALUE 8.
        77 LTPQN                        PIC 99.
@@ -42,6 +94,10 @@
        77 LTSPR                        PIC 99.
        77 LTBTT                        PIC 99.
        77 LTSLD                        PIC 99.
+       77 LTBBD                        PIC 99.
+       77 LTSBM                        PIC 99.
+       77 LTQJO                        PIC 99.
+       77 LTBCN                        PIC 99.
       ******************************************************************
        77 LT2                          PIC 99.
        77 LT3                          PIC 99.
@@ -51,6 +107,42 @@
        77 REPETIR                      PIC A.
            88 VALIDAR-REPETIR          VALUES "S","s","N","n".
            88 SIM                      VALUES "S","s".
+      ****** PAGAMENTO *****************************************************
+       77 METODO-PAGAMENTO             PIC X       VALUE SPACE.
+           88 PAGAMENTO-VALIDO             VALUES "D","d","C","c".
+           88 PAGAMENTO-DINHEIRO           VALUES "D","d".
+       77 VALOR-ENTREGUE               PIC 9999V99 VALUE 0.
+       77 VALOR-TROCO                  PIC 9999V99 VALUE 0.
+       77 TROCO-SAIDA                  PIC ZZZ9.99 VALUE SPACES.
+      ****** CHECKPOINT DE PEDIDO EM CURSO *********************************
+       77 SW-CHECKPT-STATUS            PIC XX      VALUE "00".
+       77 SW-ARRANQUE                  PIC X       VALUE "S".
+           88 PRIMEIRO-ARRANQUE                        VALUE "S".
+       77 SW-HA-CHECKPOINT             PIC X       VALUE "N".
+           88 HA-CHECKPOINT                             VALUE "S".
+      ****** REPETICAO DO ULTIMO PEDIDO ("DIGITE 9 PARA REPETIR") **********
+       77 SW-REPETIR-PEDIDO            PIC X       VALUE "N".
+           88 REPETIR-ULTIMO-PEDIDO                     VALUE "S".
+       77 LAST-QTD-PEQUENO             PIC 99      VALUE 0.
+       77 LAST-QTD-MEDIO               PIC 99      VALUE 0.
+       77 LAST-QTD-GRANDE              PIC 99      VALUE 0.
+       77 LAST-QTD-SUPER               PIC 99      VALUE 0.
+       77 LAST-QTD-BATATAS             PIC 99      VALUE 0.
+       77 LAST-QTD-SALADA              PIC 99      VALUE 0.
+       77 LAST-QTD-BEBIDA              PIC 99      VALUE 0.
+       77 LAST-QTD-SOBREMESA           PIC 99      VALUE 0.
+       77 LAST-QTD-QUEIJO              PIC 99      VALUE 0.
+       77 LAST-QTD-BACON               PIC 99      VALUE 0.
+      ****** TALAO DE COZINHA **********************************************
+       77 LINHA-COZINHA                PIC X(60)   VALUE SPACES.
+      ****** IVA (IMPOSTO SOBRE O VALOR ACRESCENTADO) **********************
+       77 IVA-TAXA                     PIC 99V99   VALUE 13.00.
+       77 BASE-TRIBUTAVEL              PIC 9999V99 VALUE 0.
+       77 VALOR-IVA                    PIC 9999V99 VALUE 0.
+       77 BASE-SAIDA                   PIC ZZZ9.99 VALUE SPACES.
+       77 IVA-SAIDA                    PIC ZZZ9.99 VALUE SPACES.
+       77 LT6                          PIC 99      VALUE 0.
+       77 LT7                          PIC 99      VALUE 0.
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
       ******************************************************************
@@ -91,6 +183,14 @@
            05 LINE 14 COL 71 FOREGROUND-COLOR 3 VALUE
            "| 6 Salada                 5.00 |".
            05 LINE 15 COL 71 FOREGROUND-COLOR 3 VALUE
+           "| 7 Bebida                 2.00 |".
+           05 LINE 16 COL 71 FOREGROUND-COLOR 3 VALUE
+           "| 8 Sobremesa              3.00 |".
+           05 LINE 17 COL 71 FOREGROUND-COLOR 3 VALUE
+           "|10 Extra Queijo           1.00 |".
+           05 LINE 18 COL 71 FOREGROUND-COLOR 3 VALUE
+           "|11 Extra Bacon            1.50 |".
+           05 LINE 19 COL 71 FOREGROUND-COLOR 3 VALUE
            "*-------------------------------*".
       ******************************************************************
            05 LINE 08 COL 73 FOREGROUND-COLOR 3 HIGHLIGHT VALUE "N".
@@ -98,17 +198,25 @@
            05 LINE 08 COL 97 FOREGROUND-COLOR 3 HIGHLIGHT VALUE "Preco".
 
            05 LINE 09 COL 73 HIGHLIGHT VALUE "1".
-           05 LINE 09 COL 98 HIGHLIGHT VALUE "5.15".
+           05 LINE 09 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
            05 LINE 10 COL 73 HIGHLIGHT VALUE "2".
-           05 LINE 10 COL 98 HIGHLIGHT VALUE "6.05".
+           05 LINE 10 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
            05 LINE 11 COL 73 HIGHLIGHT VALUE "3".
-           05 LINE 11 COL 98 HIGHLIGHT VALUE "7.10".
+           05 LINE 11 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
            05 LINE 12 COL 73 HIGHLIGHT VALUE "4".
-           05 LINE 12 COL 98 HIGHLIGHT VALUE "8.20".
+           05 LINE 12 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
            05 LINE 13 COL 73 HIGHLIGHT VALUE "5".
-           05 LINE 13 COL 98 HIGHLIGHT VALUE "4.50".
+           05 LINE 13 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
            05 LINE 14 COL 73 HIGHLIGHT VALUE "6".
-           05 LINE 14 COL 98 HIGHLIGHT VALUE "5.00".
+           05 LINE 14 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
+           05 LINE 15 COL 73 HIGHLIGHT VALUE "7".
+           05 LINE 15 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
+           05 LINE 16 COL 73 HIGHLIGHT VALUE "8".
+           05 LINE 16 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
+           05 LINE 17 COL 73 PIC X(02) HIGHLIGHT VALUE "10".
+           05 LINE 17 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
+           05 LINE 18 COL 73 PIC X(02) HIGHLIGHT VALUE "11".
+           05 LINE 18 COL 98 PIC X(05) HIGHLIGHT VALUE SPACES.
 
       ****** FATURA ****************************************************
            05 LINE 08 COL 03 FOREGROUND-COLOR 3 VALUE
@@ -128,8 +236,12 @@
       ******************************************************************
        PROCEDURE DIVISION.
        INICIO.
+           IF (PRIMEIRO-ARRANQUE) THEN
+               PERFORM LER-PRECARIO
+           END-IF.
            DISPLAY CLS.
            DISPLAY JANELA.
+           PERFORM MOSTRAR-PRECOS-MENU.
       ****** DATA & HORA ***********************************************
            MOVE FUNCTION CURRENT-DATE TO DATA-ATUAL.
            DISPLAY FUNCTION CONCATENATE(DIA,"-",MES,"-",ANO)
@@ -141,14 +253,96 @@
                MOVE 0 TO NUM-PEDIDO
            END-IF.
            ADD 1 TO NUM-PEDIDO.
-           DISPLAY NUM-PEDIDO HIGHLIGHT AT 0599.
            MOVE 0 TO PRECO, MENU-PEQUENO, MENU-MEDIO, MENU-GRANDE,
-           MENU-SUPER, MENU-BATATAS, MENU-SALADA.
+           MENU-SUPER, MENU-BATATAS, MENU-SALADA, MENU-BEBIDA,
+           MENU-SOBREMESA, MENU-QUEIJO, MENU-BACON,
+           PRECO-PEQUENO, PRECO-MEDIO, PRECO-GRANDE, PRECO-SUPER,
+           PRECO-BATATAS, PRECO-SALADA, PRECO-BEBIDA, PRECO-SOBREMESA,
+           PRECO-QUEIJO, PRECO-BACON.
            MOVE 8 TO LT.
            MOVE 10 TO LT2.
            MOVE 11 TO LT4.
+      ****** REPETIR O PEDIDO ANTERIOR ("DIGITE 9 PARA REPETIR") **********
+           IF (REPETIR-ULTIMO-PEDIDO) THEN
+               MOVE "N" TO SW-REPETIR-PEDIDO
+               PERFORM ADICIONAR-PEQUENO LAST-QTD-PEQUENO TIMES
+               PERFORM ADICIONAR-MEDIO   LAST-QTD-MEDIO   TIMES
+               PERFORM ADICIONAR-GRANDE  LAST-QTD-GRANDE  TIMES
+               PERFORM ADICIONAR-SUPER   LAST-QTD-SUPER   TIMES
+               PERFORM ADICIONAR-BATATAS LAST-QTD-BATATAS TIMES
+               PERFORM ADICIONAR-SALADA  LAST-QTD-SALADA  TIMES
+               PERFORM ADICIONAR-BEBIDA    LAST-QTD-BEBIDA    TIMES
+               PERFORM ADICIONAR-SOBREMESA LAST-QTD-SOBREMESA TIMES
+               PERFORM ADICIONAR-QUEIJO    LAST-QTD-QUEIJO    TIMES
+               PERFORM ADICIONAR-BACON     LAST-QTD-BACON     TIMES
+           END-IF.
+      ****** RETOMAR PEDIDO EM CURSO (APOS QUEDA DE ENERGIA) **************
+           IF (PRIMEIRO-ARRANQUE) THEN
+               MOVE "N" TO SW-ARRANQUE
+               PERFORM VERIFICAR-CHECKPOINT
+           END-IF.
+           DISPLAY NUM-PEDIDO HIGHLIGHT AT 0599.
       ******************************************************************
        SOLICITAR.
+           PERFORM SOLICITAR-ITEM.
+           PERFORM SOLICITAR-ITEM UNTIL((MENU = 0 AND PRECO > 0) OR
+                                   (MENU = 9 AND PRECO > 0)).
+
+           EVALUATE MENU
+               WHEN 9
+                   MOVE MENU-PEQUENO TO LAST-QTD-PEQUENO
+                   MOVE MENU-MEDIO   TO LAST-QTD-MEDIO
+                   MOVE MENU-GRANDE  TO LAST-QTD-GRANDE
+                   MOVE MENU-SUPER   TO LAST-QTD-SUPER
+                   MOVE MENU-BATATAS TO LAST-QTD-BATATAS
+                   MOVE MENU-SALADA  TO LAST-QTD-SALADA
+                   MOVE MENU-BEBIDA     TO LAST-QTD-BEBIDA
+                   MOVE MENU-SOBREMESA  TO LAST-QTD-SOBREMESA
+                   MOVE MENU-QUEIJO     TO LAST-QTD-QUEIJO
+                   MOVE MENU-BACON      TO LAST-QTD-BACON
+                   MOVE "S" TO SW-REPETIR-PEDIDO
+                   SUBTRACT 1 FROM NUM-PEDIDO
+                   GO INICIO
+               WHEN 0
+                   MOVE PRECO TO PRECO-SAIDA
+                   DISPLAY PRECO-SAIDA HIGHLIGHT AT LINE LT4 COL 27
+                   PERFORM CALCULAR-IVA
+                   PERFORM SOLICITAR-PAGAMENTO
+                   PERFORM GRAVAR-PEDIDO
+                   PERFORM IMPRIMIR-TALAO-COZINHA
+                   PERFORM LIMPAR-CHECKPOINT
+                   PERFORM LIMPAR-PAGAMENTO
+           END-EVALUATE.
+      ****** LIMPAR ****************************************************
+           DISPLAY "                               " AT 1038.
+           DISPLAY "                               " AT 1138.
+           DISPLAY "                               " AT 1338.
+           DISPLAY "                               " AT 1438.
+
+
+           DISPLAY "Deseja realizar um novo pedido?"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 0838.
+           DISPLAY "(S/N)" FOREGROUND-COLOR 3 HIGHLIGHT AT 0938.
+           DISPLAY "N" FOREGROUND-COLOR 4 HIGHLIGHT AT 0941.
+           DISPLAY "S" FOREGROUND-COLOR 2 HIGHLIGHT AT 0939.
+      *    DISPLAY PRECO-SAIDA AT 3001.
+       REPETIR-PROGRAMA.
+           ACCEPT REPETIR AT 0944 HIGHLIGHT.
+           IF (NOT VALIDAR-REPETIR) THEN
+               DISPLAY "Por favor digite:"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1138
+               DISPLAY "'S' para 'Sim'"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+               DISPLAY "'N' para 'Nao'"
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1438
+               GO REPETIR-PROGRAMA
+           END-IF.
+           IF (SIM) THEN
+               GO INICIO
+           END-IF.
+           STOP RUN.
+      ****** PEDIR UM ITEM DE CADA VEZ (CHAMADO EM CICLO POR SOLICITAR) ***
+       SOLICITAR-ITEM.
            DISPLAY "Bem-vindo!" HIGHLIGHT AT 0838.
            DISPLAY "Por favor digite o numero dos"
            FOREGROUND-COLOR 3 HIGHLIGHT AT 1038.
@@ -187,250 +381,26 @@
 
            EVALUATE MENU
                WHEN 1
-                   IF (LT > 8 AND MENU-PEQUENO = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-PEQUENO = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTPQN = LT
-                   END-IF
-                   IF (MENU-PEQUENO = 99) THEN
-                       MOVE 0 TO MENU-PEQUENO
-                       COMPUTE PRECO = PRECO - (99 * 5.15)
-                       DISPLAY " " AT LINE LTPQN COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-PEQUENO
-                   DISPLAY "Hamburguer Peq."
-                   AT LINE LTPQN COL 05 HIGHLIGHT
-                   COMPUTE PRECO-PEQUENO = 5.15 * MENU-PEQUENO
-                   ADD 5.15 TO PRECO
-                   MOVE PRECO-PEQUENO TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTPQN COL 27 HIGHLIGHT
-                   DISPLAY MENU-PEQUENO
-                   AT LINE LTPQN COL 23 HIGHLIGHT
-                   IF (MENU-PEQUENO < 10) THEN
-                       DISPLAY "x" AT LINE LTPQN COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTPQN COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-PEQUENO
                WHEN 2
-                   IF (LT > 8 AND MENU-MEDIO = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-MEDIO = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTMD = LT
-                   END-IF
-                   IF (MENU-MEDIO = 99) THEN
-                       MOVE 0 TO MENU-MEDIO
-                       COMPUTE PRECO = PRECO - (99 * 6.05)
-                       DISPLAY " " AT LINE LTMD COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-MEDIO
-                   DISPLAY "Hamburguer Med."
-                   AT LINE LTMD COL 05 HIGHLIGHT
-                   COMPUTE PRECO-MEDIO = 6.05 * MENU-MEDIO
-                   ADD 6.05 TO PRECO
-                   MOVE PRECO-MEDIO TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTMD COL 27 HIGHLIGHT
-                   DISPLAY MENU-MEDIO
-                   AT LINE LTMD COL 23 HIGHLIGHT
-                   IF (MENU-MEDIO < 10) THEN
-                       DISPLAY "x" AT LINE LTMD COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTMD COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-MEDIO
                WHEN 3
-                   IF (LT > 8 AND MENU-GRANDE = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-GRANDE = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTGRD = LT
-                   END-IF
-                   IF (MENU-GRANDE = 99) THEN
-                       MOVE 0 TO MENU-GRANDE
-                       COMPUTE PRECO = PRECO - (99 * 7.10)
-                       DISPLAY " " AT LINE LTGRD COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-GRANDE
-                   DISPLAY "Hamburguer Grd."
-                   AT LINE LTGRD COL 05 HIGHLIGHT
-                   COMPUTE PRECO-GRANDE = 7.10 * MENU-GRANDE
-                   ADD 7.10 TO PRECO
-                   MOVE PRECO-GRANDE TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTGRD COL 27 HIGHLIGHT
-                   DISPLAY MENU-GRANDE
-                   AT LINE LTGRD COL 23 HIGHLIGHT
-                   IF (MENU-GRANDE < 10) THEN
-                       DISPLAY "x" AT LINE LTGRD COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTGRD COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-GRANDE
                WHEN 4
-                   IF (LT > 8 AND MENU-SUPER = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-SUPER = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTSPR = LT
-                   END-IF
-                   IF (MENU-SUPER = 99) THEN
-                       MOVE 0 TO MENU-SUPER
-                       COMPUTE PRECO = PRECO - (99 * 8.20)
-                       DISPLAY " " AT LINE LTSPR COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-SUPER
-                   DISPLAY "Hamburguer Sup."
-                   AT LINE LTSPR COL 05 HIGHLIGHT
-                   COMPUTE PRECO-SUPER = 8.20 * MENU-SUPER
-                   ADD 8.20 TO PRECO
-                   MOVE PRECO-SUPER TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTSPR COL 27 HIGHLIGHT
-                   DISPLAY MENU-SUPER
-                   AT LINE LTSPR COL 23 HIGHLIGHT
-                   IF (MENU-SUPER < 10) THEN
-                       DISPLAY "x" AT LINE LTSPR COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTSPR COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-SUPER
                WHEN 5
-                   IF (LT > 8 AND MENU-BATATAS = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-BATATAS = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTBTT = LT
-                   END-IF
-                   IF (MENU-BATATAS = 99) THEN
-                       MOVE 0 TO MENU-BATATAS
-                       COMPUTE PRECO = PRECO - (99 * 4.50)
-                       DISPLAY " " AT LINE LTBTT COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-BATATAS
-                   DISPLAY "Batatas"
-                   AT LINE LTBTT COL 05 HIGHLIGHT
-                   COMPUTE PRECO-BATATAS = 4.50 * MENU-BATATAS
-                   ADD 4.50 TO PRECO
-                   MOVE PRECO-BATATAS TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTBTT COL 27 HIGHLIGHT
-                   DISPLAY MENU-BATATAS
-                   AT LINE LTBTT COL 23 HIGHLIGHT
-                   IF (MENU-BATATAS < 10) THEN
-                       DISPLAY "x" AT LINE LTBTT COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTBTT COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-BATATAS
                WHEN 6
-                   IF (LT > 8 AND MENU-SALADA = 0) THEN
-                       PERFORM EXTENDER-TABELA
-                   END-IF
-                   IF (MENU-SALADA = 0) THEN
-                       ADD 1 TO LT
-                       COMPUTE LTSLD = LT
-                   END-IF
-                   IF (MENU-SALADA = 99) THEN
-                       MOVE 0 TO MENU-SALADA
-                       COMPUTE PRECO = PRECO - (99 * 5.00)
-                       DISPLAY " " AT LINE LTSLD COL 22
-                   END-IF
-                   IF (PRECO = 0) THEN
-                       DISPLAY "Digite 0 para terminar."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
-                       DISPLAY "Digite 9 para repetir."
-                       FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
-                   END-IF
-                   ADD 1 TO MENU-SALADA
-                   DISPLAY "Salada"
-                   AT LINE LTSLD COL 05 HIGHLIGHT
-                   COMPUTE PRECO-SALADA = 5.00 * MENU-SALADA
-                   ADD 5.00 TO PRECO
-                   MOVE PRECO-SALADA TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA
-                   AT LINE LTSLD COL 27 HIGHLIGHT
-                   DISPLAY MENU-SALADA
-                   AT LINE LTSLD COL 23 HIGHLIGHT
-                   IF (MENU-SALADA < 10) THEN
-                       DISPLAY "x" AT LINE LTSLD COL 23 HIGHLIGHT
-                   ELSE
-                       DISPLAY "x" AT LINE LTSLD COL 22 HIGHLIGHT
-                   END-IF
+                   PERFORM ADICIONAR-SALADA
+               WHEN 7
+                   PERFORM ADICIONAR-BEBIDA
+               WHEN 8
+                   PERFORM ADICIONAR-SOBREMESA
+               WHEN 10
+                   PERFORM ADICIONAR-QUEIJO
+               WHEN 11
+                   PERFORM ADICIONAR-BACON
            END-EVALUATE.
-
-           PERFORM SOLICITAR UNTIL((MENU = 0 AND PRECO > 0) OR
-                                   (MENU = 9 AND PRECO > 0)).
-
-           EVALUATE MENU
-               WHEN 9
-                   SUBTRACT 1 FROM NUM-PEDIDO
-                   GO INICIO
-               WHEN 0
-                   MOVE PRECO TO PRECO-SAIDA
-                   DISPLAY PRECO-SAIDA HIGHLIGHT AT LINE LT4 COL 27
-           END-EVALUATE.
-      ****** LIMPAR ****************************************************
-           DISPLAY "                               " AT 1038.
-           DISPLAY "                               " AT 1138.
-           DISPLAY "                               " AT 1338.
-           DISPLAY "                               " AT 1438.
-
-
-           DISPLAY "Deseja realizar um novo pedido?"
-           FOREGROUND-COLOR 3 HIGHLIGHT AT 0838.
-           DISPLAY "(S/N)" FOREGROUND-COLOR 3 HIGHLIGHT AT 0938.
-           DISPLAY "N" FOREGROUND-COLOR 4 HIGHLIGHT AT 0941.
-           DISPLAY "S" FOREGROUND-COLOR 2 HIGHLIGHT AT 0939.
-      *    DISPLAY PRECO-SAIDA AT 3001.
-       REPETIR-PROGRAMA.
-           ACCEPT REPETIR AT 0944 HIGHLIGHT.
-           IF (NOT VALIDAR-REPETIR) THEN
-               DISPLAY "Por favor digite:"
-               FOREGROUND-COLOR 4 HIGHLIGHT AT 1138
-               DISPLAY "'S' para 'Sim'"
-               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
-               DISPLAY "'N' para 'Nao'"
-               FOREGROUND-COLOR 4 HIGHLIGHT AT 1438
-               GO REPETIR-PROGRAMA
-           END-IF.
-           IF (SIM) THEN
-               GO INICIO
-           END-IF.
-           STOP RUN.
        EXTENDER-TABELA.
            COMPUTE LT3 = LT2 + 1.
            COMPUTE LT4 = LT2 + 2.
@@ -445,4 +415,689 @@
            FOREGROUND-COLOR 3 AT LINE LT5 COL 03.
            DISPLAY "Total" HIGHLIGHT AT LINE LT4 COL 05.
            ADD 1 TO LT2.
+      ****** LER TABELA DE PRECOS (PRECARIO.DAT) ***************************
+       LER-PRECARIO.
+           OPEN INPUT PRECARIO.
+           IF (SW-PRECARIO-STATUS = "00") THEN
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-PEQUENO
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-MEDIO
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-GRANDE
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-SUPER
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-BATATAS
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-SALADA
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-BEBIDA
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-SOBREMESA
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-QUEIJO
+               END-READ
+               READ PRECARIO
+                   NOT AT END
+                       MOVE REG-PRECARIO TO VALOR-BACON
+               END-READ
+               CLOSE PRECARIO
+           END-IF.
+      ******************************************************************
+       MOSTRAR-PRECOS-MENU.
+           MOVE VALOR-PEQUENO TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 0998.
+           MOVE VALOR-MEDIO TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1098.
+           MOVE VALOR-GRANDE TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1198.
+           MOVE VALOR-SUPER TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1298.
+           MOVE VALOR-BATATAS TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1398.
+           MOVE VALOR-SALADA TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1498.
+           MOVE VALOR-BEBIDA TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1598.
+           MOVE VALOR-SOBREMESA TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1698.
+           MOVE VALOR-QUEIJO TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1798.
+           MOVE VALOR-BACON TO VALOR-SAIDA.
+           DISPLAY VALOR-SAIDA AT 1898.
+      ****** ADICIONAR UM ITEM AO PEDIDO ***********************************
+       ADICIONAR-PEQUENO.
+           IF (LT > 8 AND MENU-PEQUENO = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-PEQUENO = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTPQN = LT
+           END-IF.
+           IF (MENU-PEQUENO = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-PEQUENO
+               DISPLAY "Hamburguer Peq."
+               AT LINE LTPQN COL 05 HIGHLIGHT
+               COMPUTE PRECO-PEQUENO = VALOR-PEQUENO * MENU-PEQUENO
+               ADD VALOR-PEQUENO TO PRECO
+               MOVE PRECO-PEQUENO TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTPQN COL 27 HIGHLIGHT
+               DISPLAY MENU-PEQUENO
+               AT LINE LTPQN COL 23 HIGHLIGHT
+               IF (MENU-PEQUENO < 10) THEN
+                   DISPLAY "x" AT LINE LTPQN COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTPQN COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-MEDIO.
+           IF (LT > 8 AND MENU-MEDIO = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-MEDIO = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTMD = LT
+           END-IF.
+           IF (MENU-MEDIO = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-MEDIO
+               DISPLAY "Hamburguer Med."
+               AT LINE LTMD COL 05 HIGHLIGHT
+               COMPUTE PRECO-MEDIO = VALOR-MEDIO * MENU-MEDIO
+               ADD VALOR-MEDIO TO PRECO
+               MOVE PRECO-MEDIO TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTMD COL 27 HIGHLIGHT
+               DISPLAY MENU-MEDIO
+               AT LINE LTMD COL 23 HIGHLIGHT
+               IF (MENU-MEDIO < 10) THEN
+                   DISPLAY "x" AT LINE LTMD COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTMD COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-GRANDE.
+           IF (LT > 8 AND MENU-GRANDE = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-GRANDE = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTGRD = LT
+           END-IF.
+           IF (MENU-GRANDE = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-GRANDE
+               DISPLAY "Hamburguer Grd."
+               AT LINE LTGRD COL 05 HIGHLIGHT
+               COMPUTE PRECO-GRANDE = VALOR-GRANDE * MENU-GRANDE
+               ADD VALOR-GRANDE TO PRECO
+               MOVE PRECO-GRANDE TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTGRD COL 27 HIGHLIGHT
+               DISPLAY MENU-GRANDE
+               AT LINE LTGRD COL 23 HIGHLIGHT
+               IF (MENU-GRANDE < 10) THEN
+                   DISPLAY "x" AT LINE LTGRD COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTGRD COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-SUPER.
+           IF (LT > 8 AND MENU-SUPER = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-SUPER = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTSPR = LT
+           END-IF.
+           IF (MENU-SUPER = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-SUPER
+               DISPLAY "Hamburguer Sup."
+               AT LINE LTSPR COL 05 HIGHLIGHT
+               COMPUTE PRECO-SUPER = VALOR-SUPER * MENU-SUPER
+               ADD VALOR-SUPER TO PRECO
+               MOVE PRECO-SUPER TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTSPR COL 27 HIGHLIGHT
+               DISPLAY MENU-SUPER
+               AT LINE LTSPR COL 23 HIGHLIGHT
+               IF (MENU-SUPER < 10) THEN
+                   DISPLAY "x" AT LINE LTSPR COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTSPR COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-BATATAS.
+           IF (LT > 8 AND MENU-BATATAS = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-BATATAS = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTBTT = LT
+           END-IF.
+           IF (MENU-BATATAS = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-BATATAS
+               DISPLAY "Batatas"
+               AT LINE LTBTT COL 05 HIGHLIGHT
+               COMPUTE PRECO-BATATAS = VALOR-BATATAS * MENU-BATATAS
+               ADD VALOR-BATATAS TO PRECO
+               MOVE PRECO-BATATAS TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTBTT COL 27 HIGHLIGHT
+               DISPLAY MENU-BATATAS
+               AT LINE LTBTT COL 23 HIGHLIGHT
+               IF (MENU-BATATAS < 10) THEN
+                   DISPLAY "x" AT LINE LTBTT COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTBTT COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-SALADA.
+           IF (LT > 8 AND MENU-SALADA = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-SALADA = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTSLD = LT
+           END-IF.
+           IF (MENU-SALADA = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-SALADA
+               DISPLAY "Salada"
+               AT LINE LTSLD COL 05 HIGHLIGHT
+               COMPUTE PRECO-SALADA = VALOR-SALADA * MENU-SALADA
+               ADD VALOR-SALADA TO PRECO
+               MOVE PRECO-SALADA TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTSLD COL 27 HIGHLIGHT
+               DISPLAY MENU-SALADA
+               AT LINE LTSLD COL 23 HIGHLIGHT
+               IF (MENU-SALADA < 10) THEN
+                   DISPLAY "x" AT LINE LTSLD COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTSLD COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ****** BEBIDAS, SOBREMESAS E EXTRAS **********************************
+       ADICIONAR-BEBIDA.
+           IF (LT > 8 AND MENU-BEBIDA = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-BEBIDA = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTBBD = LT
+           END-IF.
+           IF (MENU-BEBIDA = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-BEBIDA
+               DISPLAY "Bebida"
+               AT LINE LTBBD COL 05 HIGHLIGHT
+               COMPUTE PRECO-BEBIDA = VALOR-BEBIDA * MENU-BEBIDA
+               ADD VALOR-BEBIDA TO PRECO
+               MOVE PRECO-BEBIDA TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTBBD COL 27 HIGHLIGHT
+               DISPLAY MENU-BEBIDA
+               AT LINE LTBBD COL 23 HIGHLIGHT
+               IF (MENU-BEBIDA < 10) THEN
+                   DISPLAY "x" AT LINE LTBBD COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTBBD COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-SOBREMESA.
+           IF (LT > 8 AND MENU-SOBREMESA = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-SOBREMESA = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTSBM = LT
+           END-IF.
+           IF (MENU-SOBREMESA = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-SOBREMESA
+               DISPLAY "Sobremesa"
+               AT LINE LTSBM COL 05 HIGHLIGHT
+               COMPUTE PRECO-SOBREMESA =
+                   VALOR-SOBREMESA * MENU-SOBREMESA
+               ADD VALOR-SOBREMESA TO PRECO
+               MOVE PRECO-SOBREMESA TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTSBM COL 27 HIGHLIGHT
+               DISPLAY MENU-SOBREMESA
+               AT LINE LTSBM COL 23 HIGHLIGHT
+               IF (MENU-SOBREMESA < 10) THEN
+                   DISPLAY "x" AT LINE LTSBM COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTSBM COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-QUEIJO.
+           IF (LT > 8 AND MENU-QUEIJO = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-QUEIJO = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTQJO = LT
+           END-IF.
+           IF (MENU-QUEIJO = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-QUEIJO
+               DISPLAY "Extra Queijo"
+               AT LINE LTQJO COL 05 HIGHLIGHT
+               COMPUTE PRECO-QUEIJO = VALOR-QUEIJO * MENU-QUEIJO
+               ADD VALOR-QUEIJO TO PRECO
+               MOVE PRECO-QUEIJO TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTQJO COL 27 HIGHLIGHT
+               DISPLAY MENU-QUEIJO
+               AT LINE LTQJO COL 23 HIGHLIGHT
+               IF (MENU-QUEIJO < 10) THEN
+                   DISPLAY "x" AT LINE LTQJO COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTQJO COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ******************************************************************
+       ADICIONAR-BACON.
+           IF (LT > 8 AND MENU-BACON = 0) THEN
+               PERFORM EXTENDER-TABELA
+           END-IF.
+           IF (MENU-BACON = 0) THEN
+               ADD 1 TO LT
+               COMPUTE LTBCN = LT
+           END-IF.
+           IF (MENU-BACON = 99) THEN
+               DISPLAY "Quantidade maxima atingida (99)."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 1338
+           ELSE
+               IF (PRECO = 0) THEN
+                   DISPLAY "Digite 0 para terminar."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1338
+                   DISPLAY "Digite 9 para repetir."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1438
+               END-IF
+               ADD 1 TO MENU-BACON
+               DISPLAY "Extra Bacon"
+               AT LINE LTBCN COL 05 HIGHLIGHT
+               COMPUTE PRECO-BACON = VALOR-BACON * MENU-BACON
+               ADD VALOR-BACON TO PRECO
+               MOVE PRECO-BACON TO PRECO-SAIDA
+               DISPLAY PRECO-SAIDA
+               AT LINE LTBCN COL 27 HIGHLIGHT
+               DISPLAY MENU-BACON
+               AT LINE LTBCN COL 23 HIGHLIGHT
+               IF (MENU-BACON < 10) THEN
+                   DISPLAY "x" AT LINE LTBCN COL 23 HIGHLIGHT
+               ELSE
+                   DISPLAY "x" AT LINE LTBCN COL 22 HIGHLIGHT
+               END-IF
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+      ****** DISCRIMINACAO DO IVA SOBRE O TOTAL ****************************
+       CALCULAR-IVA.
+           COMPUTE BASE-TRIBUTAVEL ROUNDED =
+               PRECO / (1 + (IVA-TAXA / 100)).
+           COMPUTE VALOR-IVA ROUNDED = PRECO - BASE-TRIBUTAVEL.
+           MOVE BASE-TRIBUTAVEL TO BASE-SAIDA.
+           MOVE VALOR-IVA       TO IVA-SAIDA.
+           COMPUTE LT6 = LT4 + 2.
+           COMPUTE LT7 = LT4 + 3.
+           DISPLAY "Base tributavel"
+           FOREGROUND-COLOR 3 AT LINE LT6 COL 03.
+           DISPLAY BASE-SAIDA HIGHLIGHT AT LINE LT6 COL 27.
+           DISPLAY "IVA (13%)"
+           FOREGROUND-COLOR 3 AT LINE LT7 COL 03.
+           DISPLAY IVA-SAIDA HIGHLIGHT AT LINE LT7 COL 27.
+      ****** GRAVAR PEDIDO NO FICHEIRO DE AUDITORIA ***********************
+       GRAVAR-PEDIDO.
+           MOVE ANO           TO REG-ANO.
+           MOVE MES           TO REG-MES.
+           MOVE DIA           TO REG-DIA.
+           MOVE HORA          TO REG-HORA.
+           MOVE MINUTOS       TO REG-MINUTOS.
+           MOVE NUM-PEDIDO    TO REG-NUM-PEDIDO.
+           MOVE MENU-PEQUENO  TO REG-QTD-PEQUENO.
+           MOVE MENU-MEDIO    TO REG-QTD-MEDIO.
+           MOVE MENU-GRANDE   TO REG-QTD-GRANDE.
+           MOVE MENU-SUPER    TO REG-QTD-SUPER.
+           MOVE MENU-BATATAS  TO REG-QTD-BATATAS.
+           MOVE MENU-SALADA   TO REG-QTD-SALADA.
+           MOVE PRECO-PEQUENO  TO REG-PRECO-PEQUENO.
+           MOVE PRECO-MEDIO    TO REG-PRECO-MEDIO.
+           MOVE PRECO-GRANDE   TO REG-PRECO-GRANDE.
+           MOVE PRECO-SUPER    TO REG-PRECO-SUPER.
+           MOVE PRECO-BATATAS  TO REG-PRECO-BATATAS.
+           MOVE PRECO-SALADA   TO REG-PRECO-SALADA.
+           MOVE PRECO          TO REG-PRECO-TOTAL.
+           MOVE METODO-PAGAMENTO TO REG-METODO-PAGAMENTO.
+           MOVE VALOR-ENTREGUE   TO REG-VALOR-ENTREGUE.
+           MOVE VALOR-TROCO      TO REG-VALOR-TROCO.
+           MOVE MENU-BEBIDA     TO REG-QTD-BEBIDA.
+           MOVE MENU-SOBREMESA  TO REG-QTD-SOBREMESA.
+           MOVE MENU-QUEIJO     TO REG-QTD-QUEIJO.
+           MOVE MENU-BACON      TO REG-QTD-BACON.
+           MOVE PRECO-BEBIDA    TO REG-PRECO-BEBIDA.
+           MOVE PRECO-SOBREMESA TO REG-PRECO-SOBREMESA.
+           MOVE PRECO-QUEIJO    TO REG-PRECO-QUEIJO.
+           MOVE PRECO-BACON     TO REG-PRECO-BACON.
+           OPEN EXTEND PEDIDOS.
+           IF (SW-PEDIDOS-STATUS = "35") THEN
+               OPEN OUTPUT PEDIDOS
+           END-IF.
+           WRITE REG-PEDIDO.
+           CLOSE PEDIDOS.
+      ****** TALAO DE COZINHA (SEM PRECOS) *********************************
+       IMPRIMIR-TALAO-COZINHA.
+           OPEN EXTEND COZINHA.
+           IF (SW-COZINHA-STATUS = "35") THEN
+               OPEN OUTPUT COZINHA
+           END-IF.
+           MOVE SPACES TO LINHA-COZINHA.
+           MOVE "---------------- TALAO DE COZINHA -------------------"
+               TO LINHA-COZINHA.
+           WRITE REG-COZINHA FROM LINHA-COZINHA.
+
+           MOVE SPACES TO LINHA-COZINHA.
+           STRING "Pedido Nr. " DELIMITED BY SIZE
+               NUM-PEDIDO DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               DIA DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               MES DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               ANO DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               HORA DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               MINUTOS DELIMITED BY SIZE
+               INTO LINHA-COZINHA.
+           WRITE REG-COZINHA FROM LINHA-COZINHA.
+
+           IF (MENU-PEQUENO > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-PEQUENO DELIMITED BY SIZE
+                   " x Hamburguer Pequeno" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-MEDIO > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-MEDIO DELIMITED BY SIZE
+                   " x Hamburguer Medio" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-GRANDE > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-GRANDE DELIMITED BY SIZE
+                   " x Hamburguer Grande" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-SUPER > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-SUPER DELIMITED BY SIZE
+                   " x Hamburguer Super" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-BATATAS > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-BATATAS DELIMITED BY SIZE
+                   " x Batatas" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-SALADA > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-SALADA DELIMITED BY SIZE
+                   " x Salada" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-BEBIDA > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-BEBIDA DELIMITED BY SIZE
+                   " x Bebida" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-SOBREMESA > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-SOBREMESA DELIMITED BY SIZE
+                   " x Sobremesa" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-QUEIJO > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-QUEIJO DELIMITED BY SIZE
+                   " x Extra Queijo" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           IF (MENU-BACON > 0) THEN
+               MOVE SPACES TO LINHA-COZINHA
+               STRING MENU-BACON DELIMITED BY SIZE
+                   " x Extra Bacon" DELIMITED BY SIZE
+                   INTO LINHA-COZINHA
+               WRITE REG-COZINHA FROM LINHA-COZINHA
+           END-IF.
+           CLOSE COZINHA.
+      ****** PAGAMENTO DO PEDIDO (DINHEIRO OU CARTAO) **********************
+       SOLICITAR-PAGAMENTO.
+           DISPLAY "Forma de pagamento:"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 1838.
+           DISPLAY "(D)inheiro ou (C)artao"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 1938.
+           PERFORM VALIDAR-PAGAMENTO.
+           IF (PAGAMENTO-DINHEIRO) THEN
+               PERFORM SOLICITAR-ENTREGA
+           ELSE
+               MOVE 0 TO VALOR-ENTREGUE, VALOR-TROCO
+           END-IF.
+       VALIDAR-PAGAMENTO.
+           ACCEPT METODO-PAGAMENTO AT 1961 HIGHLIGHT.
+           IF (NOT PAGAMENTO-VALIDO) THEN
+               DISPLAY "Por favor digite 'D' ou 'C'."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2038
+               GO VALIDAR-PAGAMENTO
+           END-IF.
+       SOLICITAR-ENTREGA.
+           DISPLAY "Valor entregue:"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 2038.
+           ACCEPT VALOR-ENTREGUE AT 2054 HIGHLIGHT.
+           IF (VALOR-ENTREGUE < PRECO) THEN
+               DISPLAY "Valor insuficiente."
+               FOREGROUND-COLOR 4 HIGHLIGHT AT 2138
+               GO SOLICITAR-ENTREGA
+           END-IF.
+           DISPLAY "                   " AT 2138.
+           COMPUTE VALOR-TROCO = VALOR-ENTREGUE - PRECO.
+           MOVE VALOR-TROCO TO TROCO-SAIDA.
+           DISPLAY "Troco:"
+           FOREGROUND-COLOR 3 HIGHLIGHT AT 2138.
+           DISPLAY TROCO-SAIDA HIGHLIGHT AT 2145.
+       LIMPAR-PAGAMENTO.
+           DISPLAY "                               " AT 1838.
+           DISPLAY "                               " AT 1938.
+           DISPLAY "                               " AT 2038.
+           DISPLAY "                               " AT 2138.
+      ****** CHECKPOINT DO PEDIDO EM CURSO *********************************
+       GRAVAR-CHECKPOINT.
+           MOVE NUM-PEDIDO   TO CKP-NUM-PEDIDO.
+           MOVE MENU-PEQUENO TO CKP-QTD-PEQUENO.
+           MOVE MENU-MEDIO   TO CKP-QTD-MEDIO.
+           MOVE MENU-GRANDE  TO CKP-QTD-GRANDE.
+           MOVE MENU-SUPER   TO CKP-QTD-SUPER.
+           MOVE MENU-BATATAS TO CKP-QTD-BATATAS.
+           MOVE MENU-SALADA  TO CKP-QTD-SALADA.
+           MOVE MENU-BEBIDA     TO CKP-QTD-BEBIDA.
+           MOVE MENU-SOBREMESA  TO CKP-QTD-SOBREMESA.
+           MOVE MENU-QUEIJO     TO CKP-QTD-QUEIJO.
+           MOVE MENU-BACON      TO CKP-QTD-BACON.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPT.
+      ******************************************************************
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
+      ******************************************************************
+       VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPT.
+           IF (SW-CHECKPT-STATUS = "00") THEN
+               READ CHECKPT
+                   AT END
+                       MOVE "N" TO SW-HA-CHECKPOINT
+                   NOT AT END
+                       MOVE "S" TO SW-HA-CHECKPOINT
+               END-READ
+               CLOSE CHECKPT
+               IF (HA-CHECKPOINT) THEN
+                   DISPLAY "Foi encontrado um pedido em aberto (Num."
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1038
+                   DISPLAY CKP-NUM-PEDIDO HIGHLIGHT AT 1067
+                   DISPLAY "). Deseja restaura-lo? (S/N)"
+                   FOREGROUND-COLOR 3 HIGHLIGHT AT 1138
+                   PERFORM CONFIRMAR-RESTAURO
+                   DISPLAY "                               " AT 1038
+                   DISPLAY "                               " AT 1138
+                   IF (SIM) THEN
+                       PERFORM RESTAURAR-PEDIDO
+                   ELSE
+                       PERFORM LIMPAR-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+      ******************************************************************
+       CONFIRMAR-RESTAURO.
+           ACCEPT REPETIR AT 1168 HIGHLIGHT.
+           IF (NOT VALIDAR-REPETIR) THEN
+               GO CONFIRMAR-RESTAURO
+           END-IF.
+      ******************************************************************
+       RESTAURAR-PEDIDO.
+           MOVE CKP-NUM-PEDIDO TO NUM-PEDIDO.
+           PERFORM ADICIONAR-PEQUENO CKP-QTD-PEQUENO TIMES.
+           PERFORM ADICIONAR-MEDIO CKP-QTD-MEDIO TIMES.
+           PERFORM ADICIONAR-GRANDE CKP-QTD-GRANDE TIMES.
+           PERFORM ADICIONAR-SUPER CKP-QTD-SUPER TIMES.
+           PERFORM ADICIONAR-BATATAS CKP-QTD-BATATAS TIMES.
+           PERFORM ADICIONAR-SALADA CKP-QTD-SALADA TIMES.
+           PERFORM ADICIONAR-BEBIDA CKP-QTD-BEBIDA TIMES.
+           PERFORM ADICIONAR-SOBREMESA CKP-QTD-SOBREMESA TIMES.
+           PERFORM ADICIONAR-QUEIJO CKP-QTD-QUEIJO TIMES.
+           PERFORM ADICIONAR-BACON CKP-QTD-BACON TIMES.
        END PROGRAM TAREFA07.
